@@ -4,33 +4,367 @@
       * Use Pub GITHUB project's DEVELOP branch
       * References COMMON Copybook  DATSHARE
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANFILE
+               ASSIGN TO TRANFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRAN-STATUS.
+           SELECT CKPTFILE
+               ASSIGN TO CKPTFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CKPT-KEY
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT AUDTFILE
+               ASSIGN TO AUDTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT OPTIONAL CTLCARD
+               ASSIGN TO CTLCARD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+           SELECT STATFILE
+               ASSIGN TO STATFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STAT-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRANFILE
+           RECORD CONTAINS 69 CHARACTERS.
+           COPY DATTRREC.
+       FD  CKPTFILE.
+           COPY DATCKREC.
+       FD  AUDTFILE
+           RECORD CONTAINS 81 CHARACTERS.
+           COPY DATAUREC.
+       FD  CTLCARD
+           RECORD CONTAINS 80 CHARACTERS.
+           COPY DATPMREC.
+       FD  STATFILE
+           RECORD CONTAINS 37 CHARACTERS.
+           COPY DATSTREC.
        WORKING-STORAGE SECTION.
        01 WK-AREA1.
           05  FILLER       PIC X(80).
-          05  num1         PIC 9(3) value zeros.
+          05  num1         PIC 9(9) value zeros.
           05  num2         PIC 9(3) value is 005.
       *
-      * COPY DATDEPND.
-      * COPY DATSHARE.
+           COPY DATDEPND.
+           COPY DATSHARE.
       *
-       PROCEDURE DIVISION.
+       01  WS-FILE-STATUSES.
+           05  WS-TRAN-STATUS          PIC X(2)  VALUE '00'.
+           05  WS-CKPT-STATUS          PIC X(2)  VALUE '00'.
+           05  WS-AUDIT-STATUS         PIC X(2)  VALUE '00'.
+           05  WS-CTL-STATUS           PIC X(2)  VALUE '00'.
+           05  WS-STAT-STATUS          PIC X(2)  VALUE '00'.
+       01  WS-SWITCHES.
+           05  WS-EOF-SW               PIC X(1)  VALUE 'N'.
+              88  WS-EOF                          VALUE 'Y'.
+           05  WS-CAP-EXCEEDED-SW      PIC X(1)  VALUE 'N'.
+              88  WS-CAP-EXCEEDED                 VALUE 'Y'.
+           05  WS-RESTART-SW           PIC X(1)  VALUE 'N'.
+              88  WS-IS-RESTART                   VALUE 'Y'.
+       01  WS-COUNTERS.
+           05  WS-REC-PROCESSED        PIC 9(9)  VALUE ZEROS.
+           05  WS-REC-REJECTED         PIC 9(9)  VALUE ZEROS.
+           05  WS-PARA-COUNT           PIC 9(9)  VALUE ZEROS.
+       01  WS-CHECKPOINT-AREA.
+           05  WS-START-NUM1           PIC 9(9)  VALUE ZEROS.
+           05  WS-CKPT-INTERVAL        PIC 9(3)  VALUE 2.
+           05  WS-SKIP-IX              PIC 9(9)  VALUE ZEROS.
+       01  WS-EXPECTED-VERSIONS.
+           05  WS-EXP-DEPND-VER        PIC X(10) VALUE 'DATDEPND14'.
+           05  WS-EXP-EMBED-VER        PIC X(10) VALUE 'DATEMBED14'.
+           05  WS-EXP-SHARE-VER        PIC X(10) VALUE 'DATSHARE14'.
+       01  WS-VERSION-SW               PIC X(1)  VALUE 'N'.
+           88  WS-VERSION-MISMATCH               VALUE 'Y'.
+           COPY DATSBPRM.
+       01  WS-DEMO-CUST-CD             PIC X(1)  VALUE SPACE.
+       01  WS-DEMO-LOOKUP-RESULT       PIC X(1)  VALUE SPACE.
+       01  WS-DEMO-REASON-CD           PIC X(2)  VALUE SPACES.
+       LINKAGE SECTION.
+       01  LS-PARM.
+           05  LS-PARM-LEN             PIC S9(4) COMP.
+           05  LS-PARM-TEXT            PIC X(80).
+           05  LS-PARM-TEXT-R REDEFINES LS-PARM-TEXT.
+               10  LS-PARM-NUM2        PIC X(3).
+               10  LS-PARM-START       PIC X(3).
+               10  LS-PARM-CKPT-INT    PIC X(3).
+               10  FILLER              PIC X(71).
+       PROCEDURE DIVISION USING LS-PARM.
            DISPLAY 'DATBATCH Demo v2:14 '.
-      *
-      *========= display copybook literals
-      *     DISPLAY 'CPYBK=DATDEPND -> ' WS-VER.
-      *     DISPLAY 'CPYBK=DATEMBED -> ' EMBED-VER.
-      *     DISPLAY 'CPYBK=DATSHARE -> ' shared-f1.
-
+           PERFORM check_copybook_versions.
+           IF LS-PARM-LEN > ZERO AND LS-PARM-TEXT(1:8) = 'VALIDATE'
+               PERFORM validate_only_run
+               STOP RUN
+           END-IF.
+           PERFORM get_run_parms.
       * do something ...
-           PERFORM VARYING num1 FROM 0 BY 1 UNTIL num1 > num2
-                IF num1 > 1  THEN
-                    perform dump_num1
+           PERFORM check_restart.
+           PERFORM open_files.
+           PERFORM skip_to_restart_point.
+           PERFORM read_transaction.
+           PERFORM VARYING num1 FROM WS-START-NUM1 BY 1
+                   UNTIL WS-EOF
+      *        num2 is a sanity cap, not the loop driver - request 000
+      *        calls for processing to run through the actual record
+      *        count; num2 only raises a warning if TRANFILE turns out
+      *        to have more records than expected.
+                IF num1 > num2
+                    MOVE 'Y' TO WS-CAP-EXCEEDED-SW
                 END-IF
+                PERFORM dump_transaction
+                PERFORM take_checkpoint
+                PERFORM read_transaction
            END-PERFORM.
-      *========== static call example
-      *     CALL 'DATSUB'.
+           IF WS-CAP-EXCEEDED
+               DISPLAY 'DATBATCH: WARNING - num2 CAP EXCEEDED, '
+                   'TRANFILE HAD MORE RECORDS THAN num2=' num2
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+           PERFORM close_files.
+           PERFORM write_run_stats.
+      *========== static call examples
+           PERFORM call_datsub.
+           PERFORM call_demosub.
            STOP RUN.
       *==========  v2
-       dump_num1.
-           display 'Tracing num1=' num1.
+       check_copybook_versions.
+           ADD 1 TO WS-PARA-COUNT.
+      *========= display copybook literals
+           DISPLAY 'CPYBK=DATDEPND -> ' WS-VER.
+           DISPLAY 'CPYBK=DATEMBED -> ' EMBED-VER.
+           DISPLAY 'CPYBK=DATSHARE -> ' shared-f1.
+           IF WS-VER NOT = WS-EXP-DEPND-VER
+               OR EMBED-VER NOT = WS-EXP-EMBED-VER
+               OR shared-f1 NOT = WS-EXP-SHARE-VER
+               MOVE 'Y' TO WS-VERSION-SW
+           END-IF.
+           IF WS-VERSION-MISMATCH
+               DISPLAY 'DATBATCH: COPYBOOK VERSION MISMATCH - ABEND'
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       validate_only_run.
+      *    Pre-validation step for the JCL job stream: copybook
+      *    versions are already checked above; confirm TRANFILE is
+      *    present and openable, then return without processing it.
+           ADD 1 TO WS-PARA-COUNT.
+           OPEN INPUT TRANFILE.
+           IF WS-TRAN-STATUS NOT = '00'
+               DISPLAY
+                   'DATBATCH: VALIDATE - TRANFILE OPEN FAILED, STATUS='
+                   WS-TRAN-STATUS
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               CLOSE TRANFILE
+               DISPLAY 'DATBATCH: VALIDATE - TRANFILE AND COPYBOOKS OK'
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+       get_run_parms.
+           ADD 1 TO WS-PARA-COUNT.
+           IF LS-PARM-LEN > ZERO AND LS-PARM-NUM2 IS NUMERIC
+                                  AND LS-PARM-START IS NUMERIC
+               MOVE LS-PARM-NUM2 TO num2
+               MOVE LS-PARM-START TO WS-START-NUM1
+               DISPLAY 'DATBATCH: PARMS FROM JCL PARM, num2=' num2
+                   ' START=' WS-START-NUM1
+               IF LS-PARM-LEN >= 9 AND LS-PARM-CKPT-INT IS NUMERIC
+                                   AND LS-PARM-CKPT-INT > ZERO
+                   MOVE LS-PARM-CKPT-INT TO WS-CKPT-INTERVAL
+                   DISPLAY 'DATBATCH: CKPT INTERVAL FROM JCL PARM='
+                       WS-CKPT-INTERVAL
+               END-IF
+           ELSE
+               OPEN INPUT CTLCARD
+               IF WS-CTL-STATUS = '00'
+                   READ CTLCARD
+                       NOT AT END
+                           MOVE CTL-NUM2 TO num2
+                           MOVE CTL-START TO WS-START-NUM1
+                           DISPLAY 'DATBATCH: PARMS FROM CTLCARD, num2='
+                               num2 ' START=' WS-START-NUM1
+                           IF CTL-CKPT-INTERVAL IS NUMERIC
+                                   AND CTL-CKPT-INTERVAL > ZERO
+                               MOVE CTL-CKPT-INTERVAL TO
+                                   WS-CKPT-INTERVAL
+                               DISPLAY
+                                   'DATBATCH: CKPT INTERVAL FROM CTL='
+                                   WS-CKPT-INTERVAL
+                           END-IF
+                   END-READ
+                   CLOSE CTLCARD
+               ELSE
+                   DISPLAY
+                       'DATBATCH: NO PARM OR CTLCARD - USING DEFAULTS'
+               END-IF
+           END-IF.
+
+       open_files.
+           ADD 1 TO WS-PARA-COUNT.
+           OPEN INPUT TRANFILE.
+           IF WS-TRAN-STATUS NOT = '00'
+               DISPLAY 'DATBATCH: TRANFILE OPEN FAILED, STATUS='
+                   WS-TRAN-STATUS
+               MOVE 8 TO RETURN-CODE
+               CLOSE CKPTFILE
+               STOP RUN
+           END-IF.
+      *    AUDTFILE is a cumulative, run-by-run archive (DISP=MOD in
+      *    DATBJOB.jcl, by design - see DATRECON's read_expected_count)
+      *    so every run, restart or not, appends rather than truncates;
+      *    OPEN EXTEND vs OUTPUT here only matters on the first write of
+      *    a brand-new empty dataset, since EXTEND requires the dataset
+      *    to already exist.
+           IF WS-IS-RESTART
+               OPEN EXTEND AUDTFILE
+           ELSE
+               OPEN OUTPUT AUDTFILE
+           END-IF.
+           IF WS-AUDIT-STATUS NOT = '00'
+               DISPLAY 'DATBATCH: AUDTFILE OPEN FAILED, STATUS='
+                   WS-AUDIT-STATUS
+               MOVE 8 TO RETURN-CODE
+               CLOSE CKPTFILE
+               CLOSE TRANFILE
+               STOP RUN
+           END-IF.
+
+       read_transaction.
+           ADD 1 TO WS-PARA-COUNT.
+           IF NOT WS-EOF
+               READ TRANFILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-SW
+                   NOT AT END
+                       ADD 1 TO WS-REC-PROCESSED
+               END-READ
+           END-IF.
+
+       dump_transaction.
+           ADD 1 TO WS-PARA-COUNT.
+           display 'Tracing num1=' num1 ' acct=' TRAN-ACCT-NO
+                   ' seq=' TRAN-SEQ-NO.
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP.
+           MOVE num1 TO AUD-NUM1.
+           MOVE TRAN-ACCT-NO TO AUD-ACCT-NO.
+           MOVE TRAN-SEQ-NO TO AUD-SEQ-NO.
+           WRITE AUDIT-RECORD.
+
+       check_restart.
+           ADD 1 TO WS-PARA-COUNT.
+           OPEN I-O CKPTFILE.
+           IF WS-CKPT-STATUS = '35'
+               OPEN OUTPUT CKPTFILE
+               CLOSE CKPTFILE
+               OPEN I-O CKPTFILE
+           END-IF.
+           MOVE shared-run-id TO CKPT-KEY.
+           READ CKPTFILE
+               INVALID KEY
+      *            No checkpoint yet - leave WS-START-NUM1 exactly as
+      *            get_run_parms set it (JCL PARM/CTLCARD value, or
+      *            its ZERO default).
+                   CONTINUE
+               NOT INVALID KEY
+                   COMPUTE WS-START-NUM1 = CKPT-LAST-NUM1 + 1
+                   MOVE CKPT-REC-COUNT TO WS-REC-PROCESSED
+                   MOVE 'Y' TO WS-RESTART-SW
+                   DISPLAY 'DATBATCH: RESTARTING AT num1='
+                       WS-START-NUM1
+           END-READ.
+
+       skip_to_restart_point.
+      *    TRANFILE has no concept of num1 - re-position it past the
+      *    records a prior run already processed before resuming.
+           ADD 1 TO WS-PARA-COUNT.
+           IF WS-START-NUM1 > ZERO
+               PERFORM VARYING WS-SKIP-IX FROM 1 BY 1
+                       UNTIL WS-SKIP-IX > WS-START-NUM1 OR WS-EOF
+                   READ TRANFILE
+                       AT END
+                           MOVE 'Y' TO WS-EOF-SW
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+       take_checkpoint.
+           ADD 1 TO WS-PARA-COUNT.
+           IF FUNCTION MOD(WS-REC-PROCESSED, WS-CKPT-INTERVAL) = 0
+               MOVE shared-run-id TO CKPT-KEY
+               MOVE num1 TO CKPT-LAST-NUM1
+               MOVE WS-REC-PROCESSED TO CKPT-REC-COUNT
+               MOVE FUNCTION CURRENT-DATE TO CKPT-TIMESTAMP
+               REWRITE CKPT-RECORD
+                   INVALID KEY
+                       WRITE CKPT-RECORD
+               END-REWRITE
+           END-IF.
+
+       close_files.
+      *    Reaching here means the main loop ran to a real EOF (any
+      *    open failure above abends before close_files is performed)
+      *    - the checkpoint this run was keyed off of no longer
+      *    describes an in-flight run, so clear it. Otherwise the next
+      *    day's fresh run would read it back in check_restart and
+      *    wrongly treat itself as a restart of a run that already
+      *    finished.
+           ADD 1 TO WS-PARA-COUNT.
+           PERFORM clear_checkpoint.
+           CLOSE CKPTFILE.
+           CLOSE AUDTFILE.
+           CLOSE TRANFILE.
+
+       clear_checkpoint.
+           ADD 1 TO WS-PARA-COUNT.
+           MOVE shared-run-id TO CKPT-KEY.
+           DELETE CKPTFILE
+               INVALID KEY
+                   CONTINUE
+           END-DELETE.
+
+       write_run_stats.
+           ADD 1 TO WS-PARA-COUNT.
+           OPEN OUTPUT STATFILE.
+           IF WS-STAT-STATUS NOT = '00'
+               DISPLAY 'DATBATCH: STATFILE OPEN FAILED, STATUS='
+                   WS-STAT-STATUS
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE FUNCTION CURRENT-DATE(1:10) TO RS-RUN-DATE
+               MOVE WS-REC-PROCESSED TO RS-REC-PROCESSED
+               MOVE WS-REC-REJECTED TO RS-REC-REJECTED
+               MOVE WS-PARA-COUNT TO RS-PARA-COUNT
+               WRITE RUN-STATS-RECORD
+               CLOSE STATFILE
+           END-IF.
+
+       call_datsub.
+           ADD 1 TO WS-PARA-COUNT.
+           MOVE WS-REC-PROCESSED TO DSP-REC-PROCESSED.
+           MOVE WS-REC-REJECTED TO DSP-REC-REJECTED.
+           MOVE 00 TO DSP-RETURN-CODE.
+           CALL 'DATSUB' USING DATSUB-PARM.
+           DISPLAY 'DATBATCH: DATSUB RC=' DSP-RETURN-CODE
+               ' MSG=' DSP-STATUS-MSG.
+           IF DSP-RC-ERROR
+               DISPLAY 'DATBATCH: DATSUB REPORTED AN ERROR - ABEND'
+               MOVE DSP-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       call_demosub.
+      *    Shared customer-code lookup routine (req 003) - demonstrate
+      *    the batch side of the dual CICS/batch build calling it with
+      *    the last transaction's type code.
+           ADD 1 TO WS-PARA-COUNT.
+           MOVE TRAN-TYPE-CD(1:1) TO WS-DEMO-CUST-CD.
+           CALL 'DEMOSUB' USING WS-DEMO-CUST-CD WS-DEMO-LOOKUP-RESULT
+               WS-DEMO-REASON-CD.
+           DISPLAY 'DATBATCH: DEMOSUB LOOKUP CODE=' WS-DEMO-CUST-CD
+               ' RESULT=' WS-DEMO-LOOKUP-RESULT
+               ' REASON=' WS-DEMO-REASON-CD.
