@@ -0,0 +1,96 @@
+       ID DIVISION.
+       PROGRAM-ID. DATRECON.
+      * Post-run reconciliation step for the DATBATCH job stream:
+      * compares the AUDTFILE record count against the processed
+      * count DATBATCH wrote to STATFILE and flags a mismatch with a
+      * non-zero RETURN-CODE so the job stream can fail the run.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDTFILE
+               ASSIGN TO AUDTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT STATFILE
+               ASSIGN TO STATFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STAT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDTFILE
+           RECORD CONTAINS 81 CHARACTERS.
+           COPY DATAUREC.
+       FD  STATFILE
+           RECORD CONTAINS 37 CHARACTERS.
+           COPY DATSTREC.
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05  WS-AUDIT-STATUS         PIC X(2)  VALUE '00'.
+           05  WS-STAT-STATUS          PIC X(2)  VALUE '00'.
+       01  WS-EOF-SW                   PIC X(1)  VALUE 'N'.
+           88  WS-EOF                            VALUE 'Y'.
+       01  WS-AUDIT-REC-COUNT          PIC 9(9)  VALUE ZEROS.
+       01  WS-EXPECTED-COUNT           PIC 9(9)  VALUE ZEROS.
+       PROCEDURE DIVISION.
+           DISPLAY 'DATRECON: RECONCILING AUDIT TRAIL TO RUN STATS'.
+           PERFORM count_audit_records.
+           PERFORM read_expected_count.
+           IF WS-AUDIT-REC-COUNT = WS-EXPECTED-COUNT
+               DISPLAY 'DATRECON: RECONCILED OK, RECORDS='
+                   WS-AUDIT-REC-COUNT
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               DISPLAY 'DATRECON: MISMATCH - AUDIT=' WS-AUDIT-REC-COUNT
+                   ' EXPECTED=' WS-EXPECTED-COUNT
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+
+       count_audit_records.
+           OPEN INPUT AUDTFILE.
+           IF WS-AUDIT-STATUS NOT = '00'
+               DISPLAY 'DATRECON: AUDTFILE OPEN FAILED, STATUS='
+                   WS-AUDIT-STATUS
+               MOVE 8 TO RETURN-CODE
+               MOVE 'Y' TO WS-EOF-SW
+           END-IF.
+           PERFORM UNTIL WS-EOF
+               READ AUDTFILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-SW
+                   NOT AT END
+                       ADD 1 TO WS-AUDIT-REC-COUNT
+               END-READ
+           END-PERFORM.
+           IF WS-AUDIT-STATUS = '00'
+               CLOSE AUDTFILE
+           END-IF.
+
+       read_expected_count.
+      *    AUDTFILE and STATFILE are both run-by-run archives (DISP=MOD
+      *    in DATBJOB.jcl) rather than single-run snapshots, so AUDTFILE
+      *    accumulates one audit record per transaction across every run
+      *    that has ever used this dataset, and STATFILE accumulates one
+      *    RUN-STATS-RECORD per run (DATRPT's read_stats/write_summary
+      *    loop already expects and prints one line per record for this
+      *    reason). The reconciliation total has to match that - sum
+      *    RS-REC-PROCESSED across every stats record on file, not just
+      *    the first one, or the comparison goes permanently out of sync
+      *    after the first run.
+           MOVE 'N' TO WS-EOF-SW.
+           OPEN INPUT STATFILE.
+           IF WS-STAT-STATUS = '00'
+               PERFORM UNTIL WS-EOF
+                   READ STATFILE
+                       AT END
+                           MOVE 'Y' TO WS-EOF-SW
+                       NOT AT END
+                           ADD RS-REC-PROCESSED TO WS-EXPECTED-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE STATFILE
+           ELSE
+               DISPLAY 'DATRECON: STATFILE OPEN FAILED, STATUS='
+                   WS-STAT-STATUS
+               MOVE 8 TO RETURN-CODE
+           END-IF.
