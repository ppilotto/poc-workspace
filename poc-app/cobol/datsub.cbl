@@ -0,0 +1,34 @@
+       ID DIVISION.
+       PROGRAM-ID. DATSUB.
+      * Business-logic subprogram called by DATBATCH at end of run.
+      * Receives the run's record counts via DATSBPRM and hands back
+      * a return code / status message for DATBATCH to act on.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-REJECT-PCT               PIC 9(3).
+       LINKAGE SECTION.
+           COPY DATSBPRM.
+       PROCEDURE DIVISION USING DATSUB-PARM.
+           MOVE 00 TO DSP-RETURN-CODE.
+           MOVE SPACES TO DSP-STATUS-MSG.
+           IF DSP-REC-PROCESSED = ZERO
+               MOVE 04 TO DSP-RETURN-CODE
+               MOVE 'NO RECORDS PROCESSED' TO DSP-STATUS-MSG
+           ELSE
+               IF DSP-REC-REJECTED > DSP-REC-PROCESSED
+                   MOVE 08 TO DSP-RETURN-CODE
+                   MOVE 'REJECTED COUNT EXCEEDS PROCESSED'
+                       TO DSP-STATUS-MSG
+               ELSE
+                   COMPUTE WS-REJECT-PCT =
+                       (DSP-REC-REJECTED * 100) / DSP-REC-PROCESSED
+                   IF WS-REJECT-PCT > 50
+                       MOVE 04 TO DSP-RETURN-CODE
+                       MOVE 'HIGH REJECT RATE' TO DSP-STATUS-MSG
+                   ELSE
+                       MOVE 'OK' TO DSP-STATUS-MSG
+                   END-IF
+               END-IF
+           END-IF.
+           GOBACK.
