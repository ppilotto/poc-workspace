@@ -0,0 +1,80 @@
+       ID DIVISION.
+       PROGRAM-ID. DATRPT.
+      * End-of-run summary report, fed by the RUN-STATS-RECORD that
+      * DATBATCH writes to STATFILE at the end of its processing loop.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STATFILE
+               ASSIGN TO STATFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STAT-STATUS.
+           SELECT RPTFILE
+               ASSIGN TO RPTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STATFILE
+           RECORD CONTAINS 37 CHARACTERS.
+           COPY DATSTREC.
+       FD  RPTFILE
+           RECORD CONTAINS 86 CHARACTERS.
+       01  RPT-LINE                    PIC X(86).
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05  WS-STAT-STATUS          PIC X(2)  VALUE '00'.
+           05  WS-RPT-STATUS           PIC X(2)  VALUE '00'.
+       01  WS-EOF-SW                   PIC X(1)  VALUE 'N'.
+           88  WS-EOF                            VALUE 'Y'.
+       PROCEDURE DIVISION.
+           DISPLAY 'DATRPT: DATBATCH RUN SUMMARY REPORT'.
+           PERFORM open_files.
+           PERFORM read_stats.
+           PERFORM UNTIL WS-EOF
+               PERFORM write_summary
+               PERFORM read_stats
+           END-PERFORM.
+           PERFORM close_files.
+           STOP RUN.
+
+       open_files.
+           OPEN INPUT STATFILE.
+           IF WS-STAT-STATUS NOT = '00'
+               DISPLAY 'DATRPT: STATFILE OPEN FAILED, STATUS='
+                   WS-STAT-STATUS
+               MOVE 'Y' TO WS-EOF-SW
+           END-IF.
+           OPEN OUTPUT RPTFILE.
+           IF WS-RPT-STATUS NOT = '00'
+               DISPLAY 'DATRPT: RPTFILE OPEN FAILED, STATUS='
+                   WS-RPT-STATUS
+               MOVE 8 TO RETURN-CODE
+               MOVE 'Y' TO WS-EOF-SW
+           END-IF.
+
+       read_stats.
+           IF NOT WS-EOF
+               READ STATFILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-SW
+               END-READ
+           END-IF.
+
+       write_summary.
+           MOVE SPACES TO RPT-LINE.
+           STRING 'RUN DATE: '     DELIMITED BY SIZE
+                  RS-RUN-DATE      DELIMITED BY SIZE
+                  '  PROCESSED: '  DELIMITED BY SIZE
+                  RS-REC-PROCESSED DELIMITED BY SIZE
+                  '  REJECTED: '   DELIMITED BY SIZE
+                  RS-REC-REJECTED  DELIMITED BY SIZE
+                  '  PARAGRAPHS: ' DELIMITED BY SIZE
+                  RS-PARA-COUNT    DELIMITED BY SIZE
+             INTO RPT-LINE.
+           DISPLAY RPT-LINE.
+           WRITE RPT-LINE.
+
+       close_files.
+           CLOSE STATFILE.
+           CLOSE RPTFILE.
