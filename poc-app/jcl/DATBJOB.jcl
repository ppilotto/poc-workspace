@@ -0,0 +1,46 @@
+//DATBJOB  JOB  (ACCTNO),'DATBATCH DAILY',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* Daily DATBATCH job stream:
+//*   VALSTEP  - pre-validate TRANFILE and the DATDEPND/DATEMBED/
+//*              DATSHARE copybook versions before committing to
+//*              a full run (see DATBATCH's check_copybook_versions
+//*              and validate_only_run paragraphs).
+//*   RUNSTEP  - the real DATBATCH run, restartable via CKPTFILE.
+//*              Bypassed if VALSTEP failed (RC >= 8).
+//*   RPTSTEP  - end-of-run summary report (DATRPT). Bypassed if
+//*              RUNSTEP failed (RC >= 8).
+//*   RECSTEP  - reconcile AUDTFILE against the processed count in
+//*              STATFILE; non-zero RETURN-CODE on mismatch. Bypassed
+//*              if RUNSTEP failed (RC >= 8).
+//*--------------------------------------------------------------*
+//VALSTEP  EXEC PGM=DATBATCH,PARM='VALIDATE'
+//STEPLIB  DD   DSN=DATBATCH.LOADLIB,DISP=SHR
+//TRANFILE DD   DSN=DATBATCH.DAILY.TRANFILE,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//RUNSTEP  EXEC PGM=DATBATCH,PARM='010000',COND=(8,GE,VALSTEP)
+//STEPLIB  DD   DSN=DATBATCH.LOADLIB,DISP=SHR
+//TRANFILE DD   DSN=DATBATCH.DAILY.TRANFILE,DISP=SHR
+//CKPTFILE DD   DSN=DATBATCH.DAILY.CKPTFILE,DISP=SHR
+//AUDTFILE DD   DSN=DATBATCH.DAILY.AUDTFILE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=81)
+//STATFILE DD   DSN=DATBATCH.DAILY.STATFILE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=37)
+//SYSOUT   DD   SYSOUT=*
+//*
+//RPTSTEP  EXEC PGM=DATRPT,COND=(8,GE,RUNSTEP)
+//STEPLIB  DD   DSN=DATBATCH.LOADLIB,DISP=SHR
+//STATFILE DD   DSN=DATBATCH.DAILY.STATFILE,DISP=SHR
+//RPTFILE  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//*
+//RECSTEP  EXEC PGM=DATRECON,COND=(8,GE,RUNSTEP)
+//STEPLIB  DD   DSN=DATBATCH.LOADLIB,DISP=SHR
+//AUDTFILE DD   DSN=DATBATCH.DAILY.AUDTFILE,DISP=SHR
+//STATFILE DD   DSN=DATBATCH.DAILY.STATFILE,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
