@@ -0,0 +1,9 @@
+      *================================================================
+      * DATCKREC - checkpoint/restart record layout for DATBATCH
+      *            (CKPTFILE, indexed by CKPT-KEY)
+      *================================================================
+       01  CKPT-RECORD.
+           05  CKPT-KEY                PIC X(8).
+           05  CKPT-LAST-NUM1          PIC 9(9).
+           05  CKPT-REC-COUNT          PIC 9(9).
+           05  CKPT-TIMESTAMP          PIC X(21).
