@@ -0,0 +1,9 @@
+      *================================================================
+      * DATSTREC - end-of-run summary-stats record written by DATBATCH
+      *            and read by DATRPT (STATFILE)
+      *================================================================
+       01  RUN-STATS-RECORD.
+           05  RS-RUN-DATE             PIC X(10).
+           05  RS-REC-PROCESSED        PIC 9(9).
+           05  RS-REC-REJECTED         PIC 9(9).
+           05  RS-PARA-COUNT           PIC 9(9).
