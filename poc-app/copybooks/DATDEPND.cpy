@@ -0,0 +1,6 @@
+      *================================================================
+      * DATDEPND - dependency/version copybook for DATBATCH
+      *================================================================
+       01  DATDEPND-VERSION.
+           05  WS-VER                  PIC X(10) VALUE 'DATDEPND14'.
+           COPY DATEMBED.
