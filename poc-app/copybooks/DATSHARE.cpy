@@ -0,0 +1,6 @@
+      *================================================================
+      * DATSHARE - fields shared across DATBATCH / DATSUB / DEMOSUB
+      *================================================================
+       01  datshare-common.
+           05  shared-f1               pic x(10) value 'DATSHARE14'.
+           05  shared-run-id           pic x(8)  value 'DATBATCH'.
