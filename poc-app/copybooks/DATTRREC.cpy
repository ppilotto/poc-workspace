@@ -0,0 +1,12 @@
+      *================================================================
+      * DATTRREC - transaction record layout for the DATBATCH
+      *            transaction input file (TRANFILE)
+      *================================================================
+       01  TRAN-RECORD.
+           05  TRAN-KEY.
+               10  TRAN-ACCT-NO        PIC 9(9).
+               10  TRAN-SEQ-NO         PIC 9(4).
+           05  TRAN-TYPE-CD            PIC X(2).
+           05  TRAN-AMOUNT             PIC S9(9)V99 COMP-3.
+           05  TRAN-DATE               PIC 9(8).
+           05  FILLER                  PIC X(40).
