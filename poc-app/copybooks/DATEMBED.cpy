@@ -0,0 +1,5 @@
+      *================================================================
+      * DATEMBED - embedded-component version copybook for DATBATCH
+      *================================================================
+       01  DATEMBED-VERSION.
+           05  EMBED-VER               PIC X(10) VALUE 'DATEMBED14'.
