@@ -0,0 +1,9 @@
+      *================================================================
+      * DATPMREC - control-card record layout for DATBATCH (CTLCARD),
+      *            used as the fallback when no JCL PARM is supplied
+      *================================================================
+       01  CTL-CARD-RECORD.
+           05  CTL-NUM2                PIC 9(3).
+           05  CTL-START               PIC 9(3).
+           05  CTL-CKPT-INTERVAL       PIC 9(3).
+           05  FILLER                  PIC X(71).
