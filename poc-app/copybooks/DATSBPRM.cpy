@@ -0,0 +1,11 @@
+      *================================================================
+      * DATSBPRM - parameter block passed between DATBATCH and DATSUB
+      *================================================================
+       01  DATSUB-PARM.
+           05  DSP-REC-PROCESSED       PIC 9(9).
+           05  DSP-REC-REJECTED        PIC 9(9).
+           05  DSP-RETURN-CODE         PIC 9(2).
+              88  DSP-RC-OK                      VALUE 00.
+              88  DSP-RC-WARNING                 VALUE 04.
+              88  DSP-RC-ERROR                   VALUE 08 THRU 99.
+           05  DSP-STATUS-MSG          PIC X(30).
