@@ -0,0 +1,12 @@
+      *================================================================
+      * DATAUREC - audit/trace record layout for DATBATCH (AUDTFILE)
+      *================================================================
+       01  AUDIT-RECORD.
+           05  AUD-TIMESTAMP           PIC X(21).
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           05  AUD-NUM1                PIC 9(9).
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           05  AUD-ACCT-NO             PIC 9(9).
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           05  AUD-SEQ-NO              PIC 9(4).
+           05  FILLER                  PIC X(35) VALUE SPACES.
