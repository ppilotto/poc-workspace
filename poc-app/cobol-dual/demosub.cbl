@@ -3,11 +3,82 @@
       * Test sample static call with DATBATCH
       * Since this is in a folder mapped to the isDUal property,
       * cobol.groovy will produce 2 artifacts CICS and batch
+      *
+      * Shared customer-code lookup routine called by both the
+      * online CICS transaction and the DATBATCH batch job. The
+      * CICS-only lookup path below is compiled in only for the
+      * online artifact - the batch build has no EIBRESP/DFHRESP.
+      >>IF CICS-BUILD IS NOT DEFINED
+      >>DEFINE CICS-BUILD AS 0
+      >>END-IF
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 MYDATA              PIC X(1).
-       01 MYDATA2             PIC X(1).
-       PROCEDURE DIVISION.
-           MOVE MYDATA TO MYDATA2.
-           DISPLAY 'DemoSub HERE In DUAL mode - test v5    '.
\ No newline at end of file
+       01  WS-LOOKUP-STATUS    PIC X(1) VALUE 'N'.
+           88  WS-LOOKUP-FOUND          VALUE 'Y'.
+       01  WS-REASON-CD        PIC X(2) VALUE '00'.
+           88  WS-REASON-OK             VALUE '00'.
+           88  WS-REASON-BLANK-INPUT    VALUE '10'.
+           88  WS-REASON-INVALID-CODE  VALUE '20'.
+       01  WS-EIBRESP-SAVE     PIC S9(8) COMP VALUE ZERO.
+       LINKAGE SECTION.
+       01  MYDATA              PIC X(1).
+       01  MYDATA2             PIC X(1).
+       01  LS-REASON-CD        PIC X(2).
+       PROCEDURE DIVISION USING MYDATA MYDATA2 LS-REASON-CD.
+           PERFORM validate_input.
+           IF WS-REASON-OK
+               PERFORM lookup_customer
+           ELSE
+               MOVE 'E' TO MYDATA2
+               DISPLAY 'DEMOSUB: INPUT VALIDATION FAILED, REASON='
+                   WS-REASON-CD
+           END-IF.
+           MOVE WS-REASON-CD TO LS-REASON-CD.
+           DISPLAY 'DemoSub HERE In DUAL mode - test v5    '.
+           GOBACK.
+
+       validate_input.
+           IF MYDATA = SPACE OR MYDATA = LOW-VALUE
+               MOVE '10' TO WS-REASON-CD
+               MOVE 'N' TO WS-LOOKUP-STATUS
+           ELSE
+               MOVE '00' TO WS-REASON-CD
+           END-IF.
+
+       lookup_customer.
+           IF MYDATA = '1' OR MYDATA = '2' OR MYDATA = '3'
+               MOVE MYDATA TO MYDATA2
+               MOVE 'Y' TO WS-LOOKUP-STATUS
+               MOVE '00' TO WS-REASON-CD
+           ELSE
+               MOVE '20' TO WS-REASON-CD
+               PERFORM cics_customer_lookup
+           END-IF.
+
+       cics_customer_lookup.
+      *    Online (CICS) path: attempt a live customer lookup and
+      *    surface any CICS failure via EIBRESP.
+      >>IF CICS-BUILD = 1
+           EXEC CICS READ
+               FILE('CUSTFILE')
+               RIDFLD(MYDATA)
+               INTO(MYDATA2)
+               RESP(WS-EIBRESP-SAVE)
+           END-EXEC
+           IF WS-EIBRESP-SAVE NOT = DFHRESP(NORMAL)
+               MOVE 'E' TO MYDATA2
+               MOVE 'N' TO WS-LOOKUP-STATUS
+               DISPLAY 'DEMOSUB: CICS READ FAILED EIBRESP='
+                   WS-EIBRESP-SAVE
+           ELSE
+               MOVE 'Y' TO WS-LOOKUP-STATUS
+               MOVE '00' TO WS-REASON-CD
+           END-IF.
+      >>ELSE
+      *    Batch path: no CICS environment available - an
+      *    unrecognized code is a straight validation miss.
+           MOVE 'E' TO MYDATA2
+           MOVE 'N' TO WS-LOOKUP-STATUS
+           DISPLAY 'DEMOSUB: UNRECOGNIZED CUSTOMER CODE'.
+      >>END-IF
